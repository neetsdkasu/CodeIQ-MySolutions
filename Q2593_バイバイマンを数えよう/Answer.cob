@@ -1,9 +1,208 @@
-        PROGRAM-ID.X.DATA DIVISION.WORKING-STORAGE SECTION. 01 v.
-        03 i PIC 999. 03 j PIC 999 VALUE 1. 03 z PIC Z(20)9.
-        03 w OCCURS 101 TIMES. 05 a PIC 9(20). 05 b PIC 9(20).
-        05 c PIC 9(20). 05 d PIC 9(20). 05 f PIC 9(20).
-        PROCEDURE DIVISION.m SECTION.MOVE 1 TO a(1).p.ADD 1 TO i j.
-        MOVE FUNCTION SUM(a(i),b(i),c(i),d(i),f(i))TO z.
-        DISPLAY FUNCTION TRIM(z).ADD d(i)f(i)TO a(j).
-        ADD a(i)d(i)TO b(j).MOVE b(i)TO c(j).MOVE f(i)TO d(j).
-        MOVE c(i)TO f(j).IF i<100 THEN GO TO p.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. X.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT SEED-FILE ASSIGN TO "SEEDIN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS SEED-STATUS.
+              SELECT COEF-FILE ASSIGN TO "COEFIN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS COEF-STATUS.
+              SELECT GEN-OUT-FILE ASSIGN TO "GENOUT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-RECORD.
+              05  SEED-TERM          PIC 9(20) OCCURS 20 TIMES.
+       FD  COEF-FILE.
+       01  COEF-COUNT-RECORD.
+              05  COEF-COUNT-NTERMS  PIC 99.
+       01  COEF-ROW-RECORD.
+              05  COEF-ROW-CELL      PIC 9 OCCURS 20 TIMES.
+       FD  GEN-OUT-FILE.
+       01  GEN-OUT-RECORD.
+              05  GEN-OUT-I          PIC Z(3)9.
+              05  FILLER             PIC X(02) VALUE SPACES.
+              05  GEN-OUT-Z          PIC Z(20)9.
+       01  GEN-OUT-TRAILER.
+              05  TRAILER-LABEL      PIC X(06).
+              05  TRAILER-COUNT      PIC Z(3)9.
+              05  FILLER             PIC X(02) VALUE SPACES.
+              05  TRAILER-SUM        PIC Z(21)9.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+       WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       01 v.
+              03 i PIC 999 VALUE ZERO.
+              03 j PIC 999 VALUE 1.
+              03 t PIC 99 VALUE ZERO.
+              03 k PIC 99 VALUE ZERO.
+              03 z PIC Z(20)9.
+              03 NTERMS PIC 99 VALUE 5.
+              03 SUM-ACC PIC 9(22) VALUE ZERO.
+              03 NEW-TERM-ACC PIC 9(20) VALUE ZERO.
+              03 TOTAL-Z PIC 9(22) VALUE ZERO.
+              03 w OCCURS 101 TIMES.
+                     05 term PIC 9(20) OCCURS 20 TIMES VALUE ZERO.
+              03 COEF-ROW OCCURS 20 TIMES.
+                     05 COEF-CELL PIC 9 OCCURS 20 TIMES VALUE ZERO.
+              03 SEED-STATUS          PIC X(02).
+              03 COEF-STATUS          PIC X(02).
+              03 AUDIT-STATUS         PIC X(02).
+              03 WS-CURRENT-DATE      PIC X(21).
+              03 AUDIT-WS-PROGRAM     PIC X(08).
+              03 AUDIT-WS-EVENT       PIC X(05).
+              03 AUDIT-WS-KEY-INPUT   PIC X(21).
+              03 AUDIT-WS-KEY-OUTPUT  PIC X(21).
+              03 AUDIT-A-EDIT         PIC Z(19)9.
+       PROCEDURE DIVISION.
+       m SECTION.
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+              MOVE WS-CURRENT-DATE(1:14) TO RUN-ID.
+              MOVE WS-CURRENT-DATE(1:8) TO RUN-DATE.
+              MOVE WS-CURRENT-DATE(9:6) TO RUN-TIME.
+              MOVE "X" TO AUDIT-WS-PROGRAM.
+              PERFORM c.
+              OPEN INPUT SEED-FILE.
+              IF SEED-STATUS NOT = "00" THEN
+                     DISPLAY "M: MISSING SEEDIN DATASET"
+                     MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                     MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                     MOVE "REJ" TO AUDIT-WS-EVENT
+                     PERFORM e
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+              READ SEED-FILE
+                     AT END
+                            DISPLAY "M: MISSING SEEDIN RECORD"
+                            CLOSE SEED-FILE
+                            MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                            MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                            MOVE "REJ" TO AUDIT-WS-EVENT
+                            PERFORM e
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+              END-READ.
+              PERFORM VARYING k FROM 1 BY 1 UNTIL k > NTERMS
+                     MOVE SEED-TERM(k) TO term(1, k)
+              END-PERFORM.
+              CLOSE SEED-FILE.
+              MOVE term(1, 1) TO AUDIT-A-EDIT.
+              MOVE "START" TO AUDIT-WS-EVENT.
+              MOVE AUDIT-A-EDIT TO AUDIT-WS-KEY-INPUT.
+              MOVE SPACES TO AUDIT-WS-KEY-OUTPUT.
+              PERFORM e.
+              OPEN OUTPUT GEN-OUT-FILE.
+       p.
+              ADD 1 TO i j.
+              MOVE 0 TO SUM-ACC.
+              PERFORM VARYING k FROM 1 BY 1 UNTIL k > NTERMS
+                     ADD term(i, k) TO SUM-ACC
+              END-PERFORM.
+              MOVE SUM-ACC TO z.
+              ADD SUM-ACC TO TOTAL-Z.
+              DISPLAY FUNCTION TRIM(z).
+              MOVE SPACES TO GEN-OUT-RECORD.
+              MOVE i TO GEN-OUT-I.
+              MOVE z TO GEN-OUT-Z.
+              WRITE GEN-OUT-RECORD.
+              PERFORM VARYING t FROM 1 BY 1 UNTIL t > NTERMS
+                     MOVE 0 TO NEW-TERM-ACC
+                     PERFORM VARYING k FROM 1 BY 1 UNTIL k > NTERMS
+                            IF COEF-CELL(t, k) = 1 THEN
+                                   ADD term(i, k) TO NEW-TERM-ACC
+                            END-IF
+                     END-PERFORM
+                     MOVE NEW-TERM-ACC TO term(j, t)
+              END-PERFORM.
+              IF i < 100 THEN
+                     GO TO p
+              END-IF.
+              MOVE SPACES TO GEN-OUT-TRAILER.
+              MOVE "TOTAL " TO TRAILER-LABEL.
+              MOVE i TO TRAILER-COUNT.
+              MOVE TOTAL-Z TO TRAILER-SUM.
+              WRITE GEN-OUT-TRAILER.
+              CLOSE GEN-OUT-FILE.
+              MOVE term(1, 1) TO AUDIT-A-EDIT.
+              MOVE "X" TO AUDIT-WS-PROGRAM.
+              MOVE "END" TO AUDIT-WS-EVENT.
+              MOVE AUDIT-A-EDIT TO AUDIT-WS-KEY-INPUT.
+              MOVE z TO AUDIT-WS-KEY-OUTPUT.
+              PERFORM e.
+              STOP RUN.
+       c.
+              OPEN INPUT COEF-FILE.
+              IF COEF-STATUS = "00" THEN
+                     READ COEF-FILE
+                            AT END
+                                   DISPLAY "C: EMPTY COEFIN FILE"
+                                   CLOSE COEF-FILE
+                                   MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                                   MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                                   MOVE "REJ" TO AUDIT-WS-EVENT
+                                   PERFORM e
+                                   MOVE 16 TO RETURN-CODE
+                                   STOP RUN
+                     END-READ
+                     MOVE COEF-COUNT-NTERMS TO NTERMS
+                     IF NTERMS > 20 THEN
+                            DISPLAY "C: NTERMS EXCEEDS TABLE CAPACITY"
+                            CLOSE COEF-FILE
+                            MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                            MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                            MOVE "REJ" TO AUDIT-WS-EVENT
+                            PERFORM e
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+                     END-IF
+                     PERFORM VARYING t FROM 1 BY 1 UNTIL t > NTERMS
+                            PERFORM c1
+                     END-PERFORM
+                     CLOSE COEF-FILE
+              ELSE
+                     MOVE 5 TO NTERMS
+                     MOVE 1 TO COEF-CELL(1, 4)
+                     MOVE 1 TO COEF-CELL(1, 5)
+                     MOVE 1 TO COEF-CELL(2, 1)
+                     MOVE 1 TO COEF-CELL(2, 4)
+                     MOVE 1 TO COEF-CELL(3, 2)
+                     MOVE 1 TO COEF-CELL(4, 5)
+                     MOVE 1 TO COEF-CELL(5, 3)
+              END-IF.
+       c1.
+              READ COEF-FILE
+                     AT END
+                            DISPLAY "C: MISSING COEFIN ROW"
+                            CLOSE COEF-FILE
+                            MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                            MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                            MOVE "REJ" TO AUDIT-WS-EVENT
+                            PERFORM e
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+              END-READ.
+              PERFORM VARYING k FROM 1 BY 1 UNTIL k > NTERMS
+                     MOVE COEF-ROW-CELL(k) TO COEF-CELL(t, k)
+              END-PERFORM.
+       e.
+              MOVE SPACES TO AUDIT-LOG-RECORD.
+              MOVE AUDIT-WS-PROGRAM TO AUDIT-PROGRAM.
+              MOVE AUDIT-WS-EVENT TO AUDIT-EVENT.
+              MOVE RUN-ID TO AUDIT-RUN-ID.
+              MOVE AUDIT-WS-KEY-INPUT TO AUDIT-KEY-INPUT.
+              MOVE AUDIT-WS-KEY-OUTPUT TO AUDIT-KEY-OUTPUT.
+              OPEN EXTEND AUDIT-LOG-FILE.
+              IF AUDIT-STATUS = "35" THEN
+                     OPEN OUTPUT AUDIT-LOG-FILE
+              END-IF.
+              WRITE AUDIT-LOG-RECORD.
+              CLOSE AUDIT-LOG-FILE.
+       END PROGRAM X.
