@@ -0,0 +1,10 @@
+       01  AUDIT-LOG-RECORD.
+              05  AUDIT-PROGRAM      PIC X(08).
+              05  FILLER             PIC X(01) VALUE SPACE.
+              05  AUDIT-EVENT        PIC X(05).
+              05  FILLER             PIC X(01) VALUE SPACE.
+              05  AUDIT-RUN-ID       PIC X(14).
+              05  FILLER             PIC X(01) VALUE SPACE.
+              05  AUDIT-KEY-INPUT    PIC X(21).
+              05  FILLER             PIC X(01) VALUE SPACE.
+              05  AUDIT-KEY-OUTPUT   PIC X(21).
