@@ -0,0 +1,4 @@
+       01  RUN-CONTROL.
+              05  RUN-ID             PIC X(14).
+              05  RUN-DATE           PIC X(08).
+              05  RUN-TIME           PIC X(06).
