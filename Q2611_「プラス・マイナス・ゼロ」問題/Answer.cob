@@ -1,4 +1,4 @@
-*> Try CodeIQ
+       *> Try CodeIQ
        *> author: Leonardone @ NEETSDKASU
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Main.
@@ -6,30 +6,154 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT N-INPUT-FILE ASSIGN TO "NINPUT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS N-INPUT-STATUS.
+              SELECT CKPT-FILE ASSIGN TO "MCKPT"
+                     ORGANIZATION IS SEQUENTIAL
+                     FILE STATUS IS CKPT-STATUS.
+              SELECT DIST-FILE ASSIGN TO "MDIST"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  N-INPUT-FILE.
+       01  N-INPUT-RECORD.
+              05  N-INPUT-N          PIC 9(05).
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+              05  CKPT-N             USAGE IS BINARY-SHORT.
+              05  CKPT-I             USAGE IS BINARY-SHORT.
+              05  CKPT-S             USAGE IS BINARY-SHORT.
+              05  CKPT-ARR-TABLE.
+                     10  CKPT-ARR        OCCURS 4000 TIMES.
+                            15  CKPT-M       USAGE IS BINARY-DOUBLE.
+                            15  CKPT-T       USAGE IS BINARY-DOUBLE.
+       FD  DIST-FILE.
+       01  DIST-RECORD.
+              05  DIST-J             PIC Z(3)9.
+              05  FILLER             PIC X(02) VALUE SPACES.
+              05  DIST-M             PIC Z(19)9.
+              05  FILLER             PIC X(02) VALUE SPACES.
+              05  DIST-T             PIC Z(19)9.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
+       COPY RUNCTL.
        01 Variables.
               05 n         USAGE IS BINARY-SHORT.
-              05 arr       OCCURS 4000 TIMES.
-                     10 m     USAGE IS BINARY-DOUBLE.
-                     10 t     USAGE IS BINARY-DOUBLE.
+              05 arr-table.
+                     10 arr       OCCURS 4000 TIMES.
+                            15 m     USAGE IS BINARY-DOUBLE.
+                            15 t     USAGE IS BINARY-DOUBLE.
               05 s         USAGE IS BINARY-SHORT.
               05 i         USAGE IS BINARY-SHORT.
               05 j         USAGE IS BINARY-SHORT.
               05 k         USAGE IS BINARY-SHORT.
               05 ans       USAGE IS BINARY-SHORT.
               05 show      PIC Z(20)9.
+              05 N-INPUT-STATUS   PIC X(02).
+              05 CKPT-STATUS      PIC X(02).
+              05 CKPT-INTERVAL    USAGE IS BINARY-SHORT VALUE 10.
+              05 N-MAX-OFFSET     USAGE IS BINARY-DOUBLE VALUE 1999.
+              05 N-MAX            USAGE IS BINARY-SHORT VALUE 32767.
+              05 N-OFFSET         USAGE IS BINARY-DOUBLE.
+              05 WINDOW-OFFSET    USAGE IS BINARY-DOUBLE.
+              05 AUDIT-STATUS     PIC X(02).
+              05 WS-CURRENT-DATE  PIC X(21).
+              05 AUDIT-N-EDIT     PIC Z(9)9.
+              05 AUDIT-WS-PROGRAM     PIC X(08).
+              05 AUDIT-WS-EVENT       PIC X(05).
+              05 AUDIT-WS-KEY-INPUT   PIC X(21).
+              05 AUDIT-WS-KEY-OUTPUT  PIC X(21).
        PROCEDURE DIVISION.
        000-Input SECTION.
-              ACCEPT n.
-              
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+              MOVE WS-CURRENT-DATE(1:14) TO RUN-ID.
+              MOVE WS-CURRENT-DATE(1:8) TO RUN-DATE.
+              MOVE WS-CURRENT-DATE(9:6) TO RUN-TIME.
+              MOVE "MAIN" TO AUDIT-WS-PROGRAM.
+              OPEN INPUT N-INPUT-FILE.
+              IF N-INPUT-STATUS NOT = "00" THEN
+                     DISPLAY "000-INPUT: MISSING NINPUT DATASET"
+                     MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                     MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                     MOVE "REJ" TO AUDIT-WS-EVENT
+                     PERFORM 007-Audit-Write
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+              READ N-INPUT-FILE
+                     AT END
+                            DISPLAY "000-INPUT: MISSING N-INPUT RECORD"
+                            CLOSE N-INPUT-FILE
+                            MOVE SPACES TO AUDIT-WS-KEY-INPUT
+                            MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                            MOVE "REJ" TO AUDIT-WS-EVENT
+                            PERFORM 007-Audit-Write
+                            MOVE 16 TO RETURN-CODE
+                            STOP RUN
+              END-READ.
+              IF N-INPUT-N > N-MAX THEN
+                     CLOSE N-INPUT-FILE
+                     DISPLAY "000-INPUT: N IS TOO LARGE"
+                     MOVE N-INPUT-N TO AUDIT-N-EDIT
+                     MOVE AUDIT-N-EDIT TO AUDIT-WS-KEY-INPUT
+                     MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                     MOVE "REJ" TO AUDIT-WS-EVENT
+                     PERFORM 007-Audit-Write
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+              MOVE N-INPUT-N TO n.
+              CLOSE N-INPUT-FILE.
+              COMPUTE N-OFFSET = n * (n + 1) / 2.
+              IF N-OFFSET > N-MAX-OFFSET THEN
+                     DISPLAY "000-INPUT: N IS TOO LARGE"
+                     MOVE n TO AUDIT-N-EDIT
+                     MOVE AUDIT-N-EDIT TO AUDIT-WS-KEY-INPUT
+                     MOVE SPACES TO AUDIT-WS-KEY-OUTPUT
+                     MOVE "REJ" TO AUDIT-WS-EVENT
+                     PERFORM 007-Audit-Write
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+              MOVE n TO AUDIT-N-EDIT.
+              MOVE "START" TO AUDIT-WS-EVENT.
+              MOVE AUDIT-N-EDIT TO AUDIT-WS-KEY-INPUT.
+              MOVE SPACES TO AUDIT-WS-KEY-OUTPUT.
+              PERFORM 007-Audit-Write.
+
        001-Init SECTION.
-              MOVE 1 TO m(2000).
-       
+              OPEN INPUT CKPT-FILE.
+              IF CKPT-STATUS = "00" THEN
+                     READ CKPT-FILE
+                            AT END
+                                   CONTINUE
+                     END-READ
+                     IF CKPT-STATUS = "00" AND CKPT-N = n THEN
+                            MOVE CKPT-I TO i
+                            MOVE CKPT-S TO s
+                            MOVE CKPT-ARR-TABLE TO arr-table
+                     ELSE
+                            MOVE 1 TO m(2000)
+                     END-IF
+                     CLOSE CKPT-FILE
+              ELSE
+                     MOVE 1 TO m(2000)
+              END-IF.
+
        002-Calc SECTION.
               IF i = n THEN
                      GO TO 005-Show-Answer
               END-IF.
+              IF i > 0 AND FUNCTION MOD(i, CKPT-INTERVAL) = 0 THEN
+                     PERFORM 002-Checkpoint-Write
+              END-IF.
               ADD 1 TO i.
               IF s = 0 THEN
                      MOVE 1 TO s
@@ -38,10 +162,25 @@
                      MOVE 0 TO s
                      GO TO 004-T-to-M
               END-IF.
-       
+
+       002-Checkpoint-Write SECTION.
+              MOVE n TO CKPT-N.
+              MOVE i TO CKPT-I.
+              MOVE s TO CKPT-S.
+              MOVE arr-table TO CKPT-ARR-TABLE.
+              OPEN OUTPUT CKPT-FILE.
+              WRITE CKPT-RECORD.
+              CLOSE CKPT-FILE.
+
+       002-Checkpoint-Clear SECTION.
+              OPEN OUTPUT CKPT-FILE.
+              CLOSE CKPT-FILE.
+
        003-M-to-T SECTION.
+              COMPUTE WINDOW-OFFSET = (i - 1) * i / 2.
+              COMPUTE j = 2000 - WINDOW-OFFSET.
               PERFORM WITH TEST AFTER
-              VARYING j FROM 1 BY 1 UNTIL j >= 4000
+              VARYING j FROM j BY 1 UNTIL j >= 2000 + WINDOW-OFFSET
                      IF m(j) > 0 THEN
                             MOVE j TO k
                             ADD i TO k
@@ -55,8 +194,10 @@
               GO TO 002-Calc.
               
        004-T-to-M SECTION.
+              COMPUTE WINDOW-OFFSET = (i - 1) * i / 2.
+              COMPUTE j = 2000 - WINDOW-OFFSET.
               PERFORM WITH TEST AFTER
-              VARYING j FROM 1 BY 1 UNTIL j >= 4000
+              VARYING j FROM j BY 1 UNTIL j >= 2000 + WINDOW-OFFSET
                      IF t(j) > 0 THEN
                            MOVE j TO k
                            ADD i TO k
@@ -76,5 +217,43 @@
                      MOVE t(2000) TO show
               END-IF.
               DISPLAY TRIM(show).
-              
+
+       006-Distribution-Report SECTION.
+              OPEN OUTPUT DIST-FILE.
+              PERFORM WITH TEST AFTER
+              VARYING j FROM 1 BY 1 UNTIL j >= 4000
+                     IF m(j) > 0 OR t(j) > 0 THEN
+                            MOVE SPACES TO DIST-RECORD
+                            MOVE j TO DIST-J
+                            MOVE m(j) TO DIST-M
+                            MOVE t(j) TO DIST-T
+                            WRITE DIST-RECORD
+                     END-IF
+              END-PERFORM.
+              CLOSE DIST-FILE.
+
+       007-Audit-End SECTION.
+              PERFORM 002-Checkpoint-Clear.
+              MOVE n TO AUDIT-N-EDIT.
+              MOVE "MAIN" TO AUDIT-WS-PROGRAM.
+              MOVE "END" TO AUDIT-WS-EVENT.
+              MOVE AUDIT-N-EDIT TO AUDIT-WS-KEY-INPUT.
+              MOVE show TO AUDIT-WS-KEY-OUTPUT.
+              PERFORM 007-Audit-Write.
+              STOP RUN.
+
+       007-Audit-Write SECTION.
+              MOVE SPACES TO AUDIT-LOG-RECORD.
+              MOVE AUDIT-WS-PROGRAM TO AUDIT-PROGRAM.
+              MOVE AUDIT-WS-EVENT TO AUDIT-EVENT.
+              MOVE RUN-ID TO AUDIT-RUN-ID.
+              MOVE AUDIT-WS-KEY-INPUT TO AUDIT-KEY-INPUT.
+              MOVE AUDIT-WS-KEY-OUTPUT TO AUDIT-KEY-OUTPUT.
+              OPEN EXTEND AUDIT-LOG-FILE.
+              IF AUDIT-STATUS = "35" THEN
+                     OPEN OUTPUT AUDIT-LOG-FILE
+              END-IF.
+              WRITE AUDIT-LOG-RECORD.
+              CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM Main.
\ No newline at end of file
